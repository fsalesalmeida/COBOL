@@ -0,0 +1,28 @@
+//LOTESIG  JOB (ACCTNO),'LOTE DE SIGLAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* ---------------------------------------------------------------
+//* Roda o LOTE_SIGLA contra o arquivo de transacoes ARQLOTE.
+//* Grava um checkpoint a cada 100 transacoes (ARQCKPT); se o passo
+//* abendar no meio da noite, nao e' preciso reprocessar o lote
+//* inteiro -- basta resubmeter com o passo RESTART habilitado (veja
+//* LOTESIGR neste mesmo membro) que o programa retoma a partir do
+//* ultimo checkpoint gravado.
+//* ---------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=LOTE_SIGLA,PARM='INICIAL'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQLOTE  DD DSN=PROD.SIGLA.LOTE.ENTRADA,DISP=SHR
+//ARQLSAI  DD DSN=PROD.SIGLA.LOTE.SAIDA,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ARQCKPT  DD DSN=PROD.SIGLA.LOTE.CKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//ARQAUDIT DD DSN=PROD.SIGLA.AUDITORIA,DISP=MOD
+//ARQREJ   DD DSN=PROD.SIGLA.REJEITOS,DISP=MOD
+//MESTEST  DD DSN=PROD.CADASTRO.MESTEST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
