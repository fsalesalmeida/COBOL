@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Transacao de manutencao do arquivo mestre indexado de
+      *          meses (MESTMES) -- incluir, alterar, excluir ou
+      *          consultar um mes, sem precisar recompilar nenhum
+      *          programa que consulte a tabela.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUT_MESES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESES ASSIGN TO "MESTMES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MES-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-MESES
+               LABEL RECORDS ARE STANDARD.
+           COPY CPMESANO.
+
+       WORKING-STORAGE SECTION.
+           01 DADOS.
+               02 OPCAO PIC X VALUE SPACES.
+                   88 OPCAO-INCLUIR VALUE "I".
+                   88 OPCAO-ALTERAR VALUE "A".
+                   88 OPCAO-EXCLUIR VALUE "E".
+                   88 OPCAO-CONSULTAR VALUE "C".
+                   88 OPCAO-SAIR VALUE "S".
+               02 MES-INF PIC 99 VALUE ZEROS.
+               02 NOME-INF PIC X(9) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 TELA-MENU.
+               02 BLANK SCREEN.
+               02 LINE 05 COLUMN 11 VALUE
+               "MANUTENCAO DO CADASTRO DE MESES".
+               02 LINE 07 COLUMN 11 VALUE "I - INCLUIR".
+               02 LINE 08 COLUMN 11 VALUE "A - ALTERAR".
+               02 LINE 09 COLUMN 11 VALUE "E - EXCLUIR".
+               02 LINE 10 COLUMN 11 VALUE "C - CONSULTAR".
+               02 LINE 11 COLUMN 11 VALUE "S - SAIR".
+               02 LINE 13 COLUMN 11 VALUE "OPCAO: ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O ARQ-MESES.
+           PERFORM CORPO UNTIL OPCAO-SAIR.
+           CLOSE ARQ-MESES.
+           DISPLAY "FIM DO PROGRAMA" AT 2030.
+           STOP "".
+           STOP RUN.
+
+       CORPO.
+           DISPLAY TELA-MENU.
+           ACCEPT OPCAO AT 1318 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE (OPCAO) TO OPCAO.
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR   PERFORM INCLUIR-MES
+               WHEN OPCAO-ALTERAR   PERFORM ALTERAR-MES
+               WHEN OPCAO-EXCLUIR   PERFORM EXCLUIR-MES
+               WHEN OPCAO-CONSULTAR PERFORM CONSULTAR-MES
+               WHEN OPCAO-SAIR      CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!" AT 1511
+           END-EVALUATE.
+
+       RECEBE-MES-NUM.
+           MOVE ZEROS TO MES-INF.
+           DISPLAY "NUMERO DO MES (01-12): " AT 1511.
+           ACCEPT MES-INF AT 1535 WITH PROMPT AUTO.
+
+      *        MES-NUM vira o subscrito de MES-T (OCCURS 12 TIMES,
+      *        sem DEPENDING ON) em todo consumidor de MESTMES; um
+      *        numero fora de 1-12 gravado aqui estouraria essa
+      *        tabela na primeira carga.
+       INCLUIR-MES.
+           PERFORM RECEBE-MES-NUM.
+           IF MES-INF < 1 OR MES-INF > 12
+               DISPLAY "NUMERO DO MES DEVE SER ENTRE 01 E 12" AT 1711
+           ELSE
+               DISPLAY "NOME DO MES: " AT 1611
+               ACCEPT NOME-INF AT 1625 WITH PROMPT AUTO
+               MOVE MES-INF TO MES-NUM
+               MOVE FUNCTION UPPER-CASE (NOME-INF) TO MES-NOME
+               WRITE REG-MES
+                   INVALID KEY
+                       DISPLAY "MES JA CADASTRADO!" AT 1711
+                   NOT INVALID KEY
+                       DISPLAY "MES INCLUIDO." AT 1711
+               END-WRITE
+           END-IF.
+
+       ALTERAR-MES.
+           PERFORM RECEBE-MES-NUM.
+           MOVE MES-INF TO MES-NUM.
+           READ ARQ-MESES
+               INVALID KEY
+                   DISPLAY "MES NAO CADASTRADO!" AT 1711
+               NOT INVALID KEY
+                   DISPLAY "NOME DO MES: " AT 1611
+                   ACCEPT NOME-INF AT 1625 WITH PROMPT AUTO
+                   MOVE FUNCTION UPPER-CASE (NOME-INF) TO MES-NOME
+                   REWRITE REG-MES
+                   DISPLAY "MES ALTERADO." AT 1711
+           END-READ.
+
+       EXCLUIR-MES.
+           PERFORM RECEBE-MES-NUM.
+           MOVE MES-INF TO MES-NUM.
+           DELETE ARQ-MESES
+               INVALID KEY
+                   DISPLAY "MES NAO CADASTRADO!" AT 1711
+               NOT INVALID KEY
+                   DISPLAY "MES EXCLUIDO." AT 1711
+           END-DELETE.
+
+       CONSULTAR-MES.
+           PERFORM RECEBE-MES-NUM.
+           MOVE MES-INF TO MES-NUM.
+           READ ARQ-MESES
+               INVALID KEY
+                   DISPLAY "MES NAO CADASTRADO!" AT 1711
+               NOT INVALID KEY
+                   DISPLAY MES-NOME AT 1611
+           END-READ.
+       END PROGRAM MANUT_MESES.
