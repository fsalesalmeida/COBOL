@@ -0,0 +1,337 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Roda a busca de sigla/estado em lote sobre um arquivo
+      *          de transacoes de grande volume (ARQLOTE), gravando
+      *          checkpoints periodicos em ARQCKPT para que um abend
+      *          no meio da noite nao obrigue a refazer o lote inteiro
+      *          -- basta reiniciar com PARM='RESTART'. Usa a mesma
+      *          tabela de estados (MESTEST) e a mesma rotina de busca
+      *          (BUSCA_ESTADO) da SIGLA_ESTADOS, e grava nos mesmos
+      *          arquivos de auditoria e rejeitos (ARQAUDIT/ARQREJ),
+      *          desta vez com REJ-FONTE-L preenchido com a identifi-
+      *          cacao do registro de origem.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE_SIGLA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE ASSIGN TO "ARQLOTE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-SAIDA ASSIGN TO "ARQLSAI"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-CHECKPT ASSIGN TO "ARQCKPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-AUDITORIA ASSIGN TO "ARQAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-REJEITOS ASSIGN TO "ARQREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-ESTADOS ASSIGN TO "MESTEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SIGLA-CH.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-LOTE
+               LABEL RECORDS ARE STANDARD.
+           01  REG-LOTE.
+               02 SIGLA-LOTE PIC X(2).
+               02 FONTE-LOTE PIC X(20).
+
+           FD  ARQ-SAIDA
+               LABEL RECORDS ARE STANDARD.
+           01  REG-SAIDA PIC X(80).
+
+      *        Um registro de checkpoint por intervalo de transacoes
+      *        processadas; no restart, le-se ate o fim e usa-se o
+      *        ultimo valor gravado como ponto de retomada.
+           FD  ARQ-CHECKPT
+               LABEL RECORDS ARE STANDARD.
+           01  REG-CHECKPT.
+               02 CKPT-QTD-PROCESSADA PIC 9(07).
+
+           FD  ARQ-AUDITORIA
+               LABEL RECORDS ARE STANDARD.
+           01  REG-AUDITORIA PIC X(80).
+
+           FD  ARQ-REJEITOS
+               LABEL RECORDS ARE STANDARD.
+           01  REG-REJEITO PIC X(80).
+
+           FD  ARQ-ESTADOS
+               LABEL RECORDS ARE STANDARD.
+           COPY CPESTADO.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTABEST.
+           01 CHAVE-CARGA PIC X VALUE "N".
+               88 FIM-CARGA VALUE "S".
+           01 CHAVE-LIMITE-ESTADOS PIC X VALUE "N".
+               88 LIMITE-ESTADOS-JA-AVISADO VALUE "S".
+
+      *        A cada INTERVALO-CHECKPOINT transacoes processadas com
+      *        sucesso, grava-se um novo registro em ARQ-CHECKPT.
+           01 INTERVALO-CHECKPOINT PIC 9(05) VALUE 100.
+
+           01 PARM-EXECUCAO PIC X(08) VALUE SPACES.
+               88 MODO-REINICIO VALUE "RESTART".
+           01 TAM-PARM-EXECUCAO PIC S9(4) COMP VALUE ZEROS.
+
+      *        QTD-PROCESSADAS conta a partir do checkpoint (inclui as
+      *        transacoes puladas num restart) e serve so' para a conta
+      *        do DIVIDE .. INTERVALO-CHECKPOINT bater com os proximos
+      *        registros de checkpoint. QTD-PROCESSADAS-EXEC conta so'
+      *        o que PROCESSA-LOTE de fato processou nesta execucao, e
+      *        e' o numero mostrado em ENCERRAMENTO.
+           01 CONTADORES.
+               02 QTD-PROCESSADAS PIC 9(07) VALUE ZEROS.
+               02 QTD-PROCESSADAS-EXEC PIC 9(07) VALUE ZEROS.
+               02 QTD-JA-PROCESSADAS PIC 9(07) VALUE ZEROS.
+               02 QTD-VALIDAS PIC 9(07) VALUE ZEROS.
+               02 QTD-INVALIDAS PIC 9(07) VALUE ZEROS.
+               02 IDX-PULO PIC 9(07) VALUE ZEROS.
+
+           01 CALC-CHECKPOINT.
+               02 QUOCIENTE-CKPT PIC 9(07).
+               02 RESTO-CKPT PIC 9(05).
+
+           01 CHAVES.
+               02 FIM-ARQUIVO PIC X VALUE "N".
+                   88 ARQUIVO-TERMINADO VALUE "S".
+
+           01 LINHA-SAIDA.
+               02 SIGLA-SAI PIC X(2).
+               02 FILLER PIC X(3) VALUE " - ".
+               02 ESTADO-SAI PIC X(19).
+               02 FILLER PIC X(3) VALUE " / ".
+               02 REGIAO-SAI PIC X(12).
+               02 FILLER PIC X(41) VALUE SPACES.
+
+           01 LINHA-SAIDA-ERRO.
+               02 FILLER PIC X(20) VALUE "SIGLA INEXISTENTE: ".
+               02 SIGLA-ERRO-SAI PIC X(2).
+               02 FILLER PIC X(58) VALUE SPACES.
+
+           01 DATA-HORA-SISTEMA.
+               02 AUD-DATA PIC 9(08).
+               02 AUD-HORA PIC 9(08).
+
+           01 LINHA-AUDITORIA.
+               02 AUD-DATA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-HORA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-TIPO-L PIC X(1) VALUE "S".
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-ENTRADA-L PIC X(19).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-CONTROLE-L PIC 9.
+               02 FILLER PIC X(39) VALUE SPACES.
+
+           01 LINHA-REJEITO.
+               02 REJ-DATA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-HORA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-SIGLA-L PIC X(2).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-FONTE-L PIC X(20) VALUE SPACES.
+               02 FILLER PIC X(39) VALUE SPACES.
+
+      *        Parametros da chamada ao subprograma BUSCA_ESTADO.
+           01 TIPO-BUSCA-CHAMADA PIC X VALUE "S".
+           01 NOME-NAO-USADO PIC A(19) VALUE SPACES.
+           01 RESULT-SIGLA PIC X(2).
+           01 RESULT-ESTADO PIC X(19).
+           01 RESULT-REGIAO PIC X(12).
+           01 RESULT-CONTROLE PIC 9.
+
+      *        PARM='...' chega do JCL como um campo binario de 2
+      *        bytes com o tamanho do texto, seguido do proprio texto
+      *        (LNK-PARM-TEXT) -- e' preciso mover so os LNK-PARM-LEN
+      *        bytes informados, nao o campo inteiro.
+       LINKAGE SECTION.
+           01 LNK-PARM.
+               05 LNK-PARM-LEN PIC S9(4) COMP.
+               05 LNK-PARM-TEXT PIC X(8).
+
+       PROCEDURE DIVISION USING LNK-PARM.
+       INICIO.
+           PERFORM CARREGA-TABELA.
+           PERFORM RECEBE-PARM-EXECUCAO.
+           PERFORM ABERTURA.
+           IF MODO-REINICIO
+               PERFORM LE-ULTIMO-CHECKPOINT
+               PERFORM PULA-PROCESSADAS
+           END-IF.
+           PERFORM LE-PROXIMO-LOTE.
+           PERFORM PROCESSA-LOTE UNTIL ARQUIVO-TERMINADO.
+           PERFORM ENCERRAMENTO.
+           STOP RUN.
+
+      *        Extrai de LNK-PARM apenas os LNK-PARM-LEN bytes que o
+      *        JCL de fato passou em PARM=; sem PARM, LNK-PARM-LEN vem
+      *        zero e a execucao segue no modo normal (nao-restart).
+       RECEBE-PARM-EXECUCAO.
+           MOVE SPACES TO PARM-EXECUCAO.
+           MOVE LNK-PARM-LEN TO TAM-PARM-EXECUCAO.
+           IF TAM-PARM-EXECUCAO > 8
+               MOVE 8 TO TAM-PARM-EXECUCAO
+           END-IF.
+           IF TAM-PARM-EXECUCAO > 0
+               MOVE FUNCTION UPPER-CASE
+                   (LNK-PARM-TEXT(1:TAM-PARM-EXECUCAO)) TO PARM-EXECUCAO
+           END-IF.
+
+      *        Le o arquivo mestre MESTEST do inicio ao fim e monta a
+      *        tabela em memoria TAB-ESTADOS, na ordem de leitura.
+       CARREGA-TABELA.
+           OPEN INPUT ARQ-ESTADOS.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CARREGA-UM-ESTADO UNTIL FIM-CARGA.
+           CLOSE ARQ-ESTADOS.
+
+       CARREGA-UM-ESTADO.
+           IF QTD-ESTADOS-TAB < LIMITE-ESTADOS-TAB
+               ADD 1 TO QTD-ESTADOS-TAB
+               MOVE SIGLA-CH TO SIGLA-T(QTD-ESTADOS-TAB)
+               MOVE ESTADO-NOME TO ESTADO-T(QTD-ESTADOS-TAB)
+               MOVE REGIAO-NOME TO REGIAO-T(QTD-ESTADOS-TAB)
+           ELSE
+               PERFORM AVISA-LIMITE-ESTADOS
+           END-IF.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
+      *        MESTEST trouxe mais de LIMITE-ESTADOS-TAB registros; os
+      *        excedentes sao ignorados nesta carga em memoria.
+       AVISA-LIMITE-ESTADOS.
+           IF NOT LIMITE-ESTADOS-JA-AVISADO
+               DISPLAY "MESTEST EXCEDE O LIMITE DE " LIMITE-ESTADOS-TAB
+                   " ESTADOS -- REGISTROS EXTRAS IGNORADOS"
+               SET LIMITE-ESTADOS-JA-AVISADO TO TRUE
+           END-IF.
+
+      *        Numa execucao inicial, ARQ-SAIDA e ARQ-CHECKPT comecam
+      *        do zero; num restart, ambos continuam de onde pararam.
+      *        ARQ-AUDITORIA e ARQ-REJEITOS sempre acumulam (mesmo
+      *        arquivo usado pela SIGLA_ESTADOS interativa).
+       ABERTURA.
+           OPEN INPUT ARQ-LOTE.
+           OPEN EXTEND ARQ-AUDITORIA.
+           OPEN EXTEND ARQ-REJEITOS.
+           IF MODO-REINICIO
+               OPEN EXTEND ARQ-SAIDA
+               OPEN EXTEND ARQ-CHECKPT
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA
+               OPEN OUTPUT ARQ-CHECKPT
+           END-IF.
+
+      *        Le todos os registros ja gravados em ARQ-CHECKPT e
+      *        guarda o ultimo valor como o ponto de retomada.
+       LE-ULTIMO-CHECKPOINT.
+           CLOSE ARQ-CHECKPT.
+           OPEN INPUT ARQ-CHECKPT.
+           READ ARQ-CHECKPT
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+           PERFORM LE-UM-CHECKPOINT UNTIL ARQUIVO-TERMINADO.
+           MOVE "N" TO FIM-ARQUIVO.
+           CLOSE ARQ-CHECKPT.
+           OPEN EXTEND ARQ-CHECKPT.
+
+       LE-UM-CHECKPOINT.
+           MOVE CKPT-QTD-PROCESSADA TO QTD-JA-PROCESSADAS.
+           READ ARQ-CHECKPT
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+
+      *        Descarta do ARQ-LOTE as transacoes ja processadas antes
+      *        do abend, para nao reprocessa-las nem duplicar saida.
+       PULA-PROCESSADAS.
+           MOVE QTD-JA-PROCESSADAS TO QTD-PROCESSADAS.
+           PERFORM PULA-UMA-TRANSACAO
+               VARYING IDX-PULO FROM 1 BY 1
+               UNTIL IDX-PULO > QTD-JA-PROCESSADAS.
+
+       PULA-UMA-TRANSACAO.
+           READ ARQ-LOTE
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+
+       LE-PROXIMO-LOTE.
+           READ ARQ-LOTE
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+
+       PROCESSA-LOTE.
+           ADD 1 TO QTD-PROCESSADAS.
+           ADD 1 TO QTD-PROCESSADAS-EXEC.
+           MOVE FUNCTION UPPER-CASE (SIGLA-LOTE) TO SIGLA-LOTE.
+           CALL "BUSCA_ESTADO" USING QTD-ESTADOS-TAB TABELA-ESTADOS
+               TIPO-BUSCA-CHAMADA SIGLA-LOTE NOME-NAO-USADO
+               RESULT-SIGLA RESULT-ESTADO RESULT-REGIAO
+               RESULT-CONTROLE.
+           IF RESULT-CONTROLE = 1
+               MOVE SIGLA-LOTE TO SIGLA-SAI
+               MOVE RESULT-ESTADO TO ESTADO-SAI
+               MOVE RESULT-REGIAO TO REGIAO-SAI
+               WRITE REG-SAIDA FROM LINHA-SAIDA
+               ADD 1 TO QTD-VALIDAS
+           ELSE
+               MOVE SIGLA-LOTE TO SIGLA-ERRO-SAI
+               WRITE REG-SAIDA FROM LINHA-SAIDA-ERRO
+               PERFORM GRAVA-REJEITO
+               ADD 1 TO QTD-INVALIDAS
+           END-IF.
+           MOVE SIGLA-LOTE TO AUD-ENTRADA-L.
+           MOVE RESULT-CONTROLE TO AUD-CONTROLE-L.
+           PERFORM GRAVA-AUDITORIA.
+           DIVIDE QTD-PROCESSADAS BY INTERVALO-CHECKPOINT
+               GIVING QUOCIENTE-CKPT REMAINDER RESTO-CKPT.
+           IF RESTO-CKPT = 0
+               PERFORM GRAVA-CHECKPOINT
+           END-IF.
+           PERFORM LE-PROXIMO-LOTE.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-DATA TO AUD-DATA-L.
+           MOVE AUD-HORA TO AUD-HORA-L.
+           WRITE REG-AUDITORIA FROM LINHA-AUDITORIA.
+
+      *        Grava a sigla rejeitada, desta vez com a identificacao
+      *        do registro de origem (FONTE-LOTE) em vez de SPACES.
+       GRAVA-REJEITO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-DATA TO REJ-DATA-L.
+           MOVE AUD-HORA TO REJ-HORA-L.
+           MOVE SIGLA-LOTE TO REJ-SIGLA-L.
+           MOVE FONTE-LOTE TO REJ-FONTE-L.
+           WRITE REG-REJEITO FROM LINHA-REJEITO.
+
+       GRAVA-CHECKPOINT.
+           MOVE QTD-PROCESSADAS TO CKPT-QTD-PROCESSADA.
+           WRITE REG-CHECKPT.
+
+       ENCERRAMENTO.
+           CLOSE ARQ-LOTE.
+           CLOSE ARQ-SAIDA.
+           CLOSE ARQ-CHECKPT.
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-REJEITOS.
+           DISPLAY "TRANSACOES PROCESSADAS NESTA EXECUCAO: "
+               QTD-PROCESSADAS-EXEC.
+           DISPLAY "SIGLAS VALIDAS.......................: "
+               QTD-VALIDAS.
+           DISPLAY "SIGLAS INVALIDAS.....................: "
+               QTD-INVALIDAS.
+       END PROGRAM LOTE_SIGLA.
