@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Layout do registro mestre de estados (MESTEST),
+      *          compartilhado por todo programa que precise consultar
+      *          sigla/nome/regiao de um estado. Chave primaria e'
+      *          SIGLA-CH.
+      ******************************************************************
+       01  REG-ESTADO.
+           02 SIGLA-CH    PIC X(02).
+           02 ESTADO-NOME PIC X(19).
+           02 REGIAO-NOME PIC X(12).
