@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Carga inicial do arquivo mestre indexado de estados
+      *          (MESTEST), a partir da tabela que antes vivia fixa em
+      *          WORKING-STORAGE dentro de SIGLA_ESTADOS. Roda uma vez
+      *          para popular o arquivo; depois disso, MANUT_ESTADOS
+      *          e' quem mantem o cadastro.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA_ESTADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ESTADOS ASSIGN TO "MESTEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SIGLA-CH.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-ESTADOS
+               LABEL RECORDS ARE STANDARD.
+           COPY CPESTADO.
+
+       WORKING-STORAGE SECTION.
+      *        Conteudo original da tabela de estados, usado apenas
+      *        para popular o arquivo mestre nesta carga inicial.
+           01 ESTADOS.
+               02 FILLER PIC X(33) VALUE
+                   "ACACRE               NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "ALALAGOAS            NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "APAMAPA              NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "AMAMAZONAS           NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "BABAHIA              NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "CECEARA              NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "DFDISTRITO FEDERAL   CENTRO-OESTE".
+               02 FILLER PIC X(33) VALUE
+                   "ESESPIRITO SANTO     SUDESTE     ".
+               02 FILLER PIC X(33) VALUE
+                   "GOGOIAS              CENTRO-OESTE".
+               02 FILLER PIC X(33) VALUE
+                   "MAMARANHAO           NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "MTMATO GROSSO        CENTRO-OESTE".
+               02 FILLER PIC X(33) VALUE
+                   "MSMATO GROSSO DO SUL CENTRO-OESTE".
+               02 FILLER PIC X(33) VALUE
+                   "MGMINAS GERAIS       SUDESTE     ".
+               02 FILLER PIC X(33) VALUE
+                   "PAPARA               NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "PBPARAIBA            NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "PRPARANA             SUL         ".
+               02 FILLER PIC X(33) VALUE
+                   "PEPERNAMBUCO         NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "PIPIAUI              NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "RJRIO DE JANEIRO     SUDESTE     ".
+               02 FILLER PIC X(33) VALUE
+                   "RNRIO GRANDE DO NORTENORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "RSRIO GRANDE DO SUL  SUL         ".
+               02 FILLER PIC X(33) VALUE
+                   "RORONDONIA           NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "RRRORAIMA            NORTE       ".
+               02 FILLER PIC X(33) VALUE
+                   "SCSANTA CATARINA     SUL         ".
+               02 FILLER PIC X(33) VALUE
+                   "SPSAO PAULO          SUDESTE     ".
+               02 FILLER PIC X(33) VALUE
+                   "SESERGIPE            NORDESTE    ".
+               02 FILLER PIC X(33) VALUE
+                   "TOTOCANTINS          NORTE       ".
+
+           01 TABELA-ESTADOS REDEFINES ESTADOS.
+               02 TAB-ESTADOS OCCURS 27 TIMES.
+                   03 SIGLA-T  PIC A(2).
+                   03 ESTADO-T PIC A(19).
+                   03 REGIAO-T PIC X(12).
+
+           01 CONT PIC 99 VALUE ZEROS.
+           01 QTD-GRAVADOS PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT ARQ-ESTADOS.
+           PERFORM GRAVA-REGISTRO
+               VARYING CONT FROM 1 BY 1
+               UNTIL CONT > 27.
+           CLOSE ARQ-ESTADOS.
+           DISPLAY "REGISTROS GRAVADOS EM MESTEST: " QTD-GRAVADOS.
+           STOP RUN.
+
+       GRAVA-REGISTRO.
+           MOVE SIGLA-T(CONT) TO SIGLA-CH.
+           MOVE ESTADO-T(CONT) TO ESTADO-NOME.
+           MOVE REGIAO-T(CONT) TO REGIAO-NOME.
+           WRITE REG-ESTADO
+               INVALID KEY
+                   DISPLAY "SIGLA DUPLICADA: " SIGLA-CH
+               NOT INVALID KEY
+                   ADD 1 TO QTD-GRAVADOS
+           END-WRITE.
+       END PROGRAM CARGA_ESTADOS.
