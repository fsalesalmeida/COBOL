@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Subrotina de busca na tabela de estados (TAB-ESTADOS),
+      *          por sigla ou por nome, para uso por qualquer programa
+      *          que ja tenha a tabela carregada em memoria (SIGLA_
+      *          ESTADOS, SIGLA_REGIAO_BATCH, LOTE_SIGLA, etc.),
+      *          evitando duplicar o laco de busca em cada um deles.
+      *          A busca por sigla usa SEARCH ALL (busca binaria),
+      *          ja que a tabela chega ordenada por SIGLA-T; a busca
+      *          por nome continua uma varredura linear, por nao
+      *          haver ordenacao por nome.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCA_ESTADO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 CONT PIC 99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY CPTABEST.
+           01 LNK-TIPO-BUSCA PIC X.
+               88 LNK-BUSCA-POR-SIGLA VALUE "S".
+               88 LNK-BUSCA-POR-NOME VALUE "N".
+           01 LNK-ENTRADA-SIGLA PIC A(2).
+           01 LNK-ENTRADA-NOME PIC A(19).
+           01 LNK-SIGLA-RESULT PIC X(2).
+           01 LNK-ESTADO-RESULT PIC X(19).
+           01 LNK-REGIAO-RESULT PIC X(12).
+           01 LNK-CONTROLE PIC 9.
+
+       PROCEDURE DIVISION USING QTD-ESTADOS-TAB TABELA-ESTADOS
+               LNK-TIPO-BUSCA LNK-ENTRADA-SIGLA LNK-ENTRADA-NOME
+               LNK-SIGLA-RESULT LNK-ESTADO-RESULT LNK-REGIAO-RESULT
+               LNK-CONTROLE.
+       INICIO.
+           MOVE ZEROS TO LNK-CONTROLE.
+           MOVE SPACES TO LNK-SIGLA-RESULT.
+           MOVE SPACES TO LNK-ESTADO-RESULT.
+           MOVE SPACES TO LNK-REGIAO-RESULT.
+           IF LNK-BUSCA-POR-SIGLA
+               PERFORM BUSCA-POR-SIGLA
+           ELSE
+               MOVE 1 TO CONT
+               PERFORM BUSCA-POR-NOME UNTIL CONT > QTD-ESTADOS-TAB
+           END-IF.
+           GOBACK.
+
+       BUSCA-POR-SIGLA.
+           SET IDX-ESTADO TO 1.
+           SEARCH ALL TAB-ESTADOS
+               AT END
+                   CONTINUE
+               WHEN SIGLA-T(IDX-ESTADO) = LNK-ENTRADA-SIGLA
+                   MOVE SIGLA-T(IDX-ESTADO) TO LNK-SIGLA-RESULT
+                   MOVE ESTADO-T(IDX-ESTADO) TO LNK-ESTADO-RESULT
+                   MOVE REGIAO-T(IDX-ESTADO) TO LNK-REGIAO-RESULT
+                   MOVE 1 TO LNK-CONTROLE
+           END-SEARCH.
+
+       BUSCA-POR-NOME.
+           IF LNK-ENTRADA-NOME = ESTADO-T(CONT)
+               MOVE SIGLA-T(CONT) TO LNK-SIGLA-RESULT
+               MOVE ESTADO-T(CONT) TO LNK-ESTADO-RESULT
+               MOVE REGIAO-T(CONT) TO LNK-REGIAO-RESULT
+               MOVE 1 TO LNK-CONTROLE
+               MOVE QTD-ESTADOS-TAB TO CONT
+           END-IF.
+           ADD 1 TO CONT.
+       END PROGRAM BUSCA_ESTADO.
