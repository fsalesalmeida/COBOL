@@ -0,0 +1,26 @@
+      *        Layout da tabela de estados em memoria (TAB-ESTADOS),
+      *        compartilhado entre SIGLA_ESTADOS, SIGLA_REGIAO_BATCH,
+      *        LOTE_SIGLA e o subprograma BUSCA_ESTADO, para que todos
+      *        os programas que consultam a tabela usem exatamente a
+      *        mesma forma. QTD-ESTADOS-TAB e' a quantidade de estados
+      *        efetivamente carregados (OCCURS DEPENDING ON) e deve
+      *        ser preenchido pelo laco de carga antes de qualquer
+      *        busca; a tabela chega ordenada por SIGLA-T porque
+      *        MESTEST e' lido em ordem de chave (RECORD KEY IS
+      *        SIGLA-CH), o que permite busca binaria (SEARCH ALL).
+      *        LIMITE-ESTADOS-TAB da' folga alem das 27 unidades da
+      *        federacao atuais para caber a inclusao de territorios
+      *        (o proprio motivo de externalizar a tabela, conforme
+      *        MANUT_ESTADOS) sem exigir um novo aumento do OCCURS a
+      *        cada carga; todo laco de carga deve parar de gravar em
+      *        TAB-ESTADOS ao atingir esse limite.
+       01  LIMITE-ESTADOS-TAB PIC 99 VALUE 40.
+       01  QTD-ESTADOS-TAB PIC 99 VALUE ZEROS.
+       01  TABELA-ESTADOS.
+           02 TAB-ESTADOS OCCURS 1 TO 40 TIMES
+               DEPENDING ON QTD-ESTADOS-TAB
+               ASCENDING KEY IS SIGLA-T
+               INDEXED BY IDX-ESTADO.
+               03 SIGLA-T  PIC A(2).
+               03 ESTADO-T PIC A(19).
+               03 REGIAO-T PIC X(12).
