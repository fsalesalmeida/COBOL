@@ -6,32 +6,28 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. TABELA_MESES.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-MESES ASSIGN TO "MESTMES"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MES-NUM.
        DATA DIVISION.
            FILE SECTION.
+               FD  ARQ-MESES
+                   LABEL RECORDS ARE STANDARD.
+               COPY CPMESANO.
            WORKING-STORAGE SECTION.
                01 OPCAO PIC X VALUE SPACES.
-      *        Inicialização ou definição do conteúdo da tabela,
-      *        que será compartilhada por outra variável
-               01 MESES-ANO.
-                   02 FILLER PIC X(9) VALUE "JANEIRO".
-                   02 FILLER PIC X(9) VALUE "FEVEREIRO".
-                   02 FILLER PIC X(9) VALUE "MARCO".
-                   02 FILLER PIC X(9) VALUE "ABRIL".
-                   02 FILLER PIC X(9) VALUE "MAIO".
-                   02 FILLER PIC X(9) VALUE "JUNHO".
-                   02 FILLER PIC X(9) VALUE "JULHO".
-                   02 FILLER PIC X(9) VALUE "AGOSTO".
-                   02 FILLER PIC X(9) VALUE "SETEMBRO".
-                   02 FILLER PIC X(9) VALUE "OUTUBRO".
-                   02 FILLER PIC X(9) VALUE "NOVEMBRO".
-                   02 FILLER PIC X(9) VALUE "DEZEMBRO".
-      *        REDEFINES indica que as duas variáveis compartilham
-      *        o mesmo espaço de memória.
-               01 TABELA-MESES REDEFINES MESES-ANO.
+      *        A tabela de meses agora vem do arquivo mestre indexado
+      *        MESTMES (carregado por CARGA_MESES e mantido por
+      *        MANUT_MESES); MES-T(1) = Janeiro ate MES-T(12) =
+      *        Dezembro, na mesma ordem de antes.
+               01 TABELA-MESES.
                    02 MES-T PIC X(9) OCCURS 12 TIMES.
-      *        Indica que a variável MES-T fará o acesso à tabela,
-      *        indicando a presença de um índice para pesquisa na tabela
-      *       => MES-T(1) = Janeiro até MES-T(12) = Dezembro
+               01 CHAVE-CARGA PIC X VALUE "N".
+                   88 FIM-CARGA VALUE "S".
                01 DATA-QUALQUER.
                    02 DIA PIC 99 VALUE ZEROS.
                    02 MES PIC 99 VALUE ZEROS.
@@ -40,6 +36,17 @@
                    02 DIA-M PIC Z9.
                    02 MES-M PIC Z9.
                    02 ANO-M PIC Z9.
+               01 CALC-BISSEXTO.
+                   02 QUOCIENTE PIC 99.
+                   02 RESTO-4 PIC 99.
+                   02 RESTO-100 PIC 99.
+                   02 RESTO-400 PIC 99.
+               01 CHAVE-BISSEXTO PIC X VALUE "N".
+                   88 ANO-E-BISSEXTO VALUE "S".
+                   88 ANO-NAO-BISSEXTO VALUE "N".
+               01 CHAVE-DATA-VALIDA PIC X VALUE "N".
+                   88 DATA-VALIDA VALUE "S".
+                   88 DATA-INVALIDA VALUE "N".
 
            SCREEN SECTION.
                01 TELA.
@@ -50,23 +57,47 @@
                    "DIGITE A DATA A SER EXIBIDA:".
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM CARREGA-TABELA.
            PERFORM CORPO UNTIL OPCAO = "N".
            DISPLAY "FIM DO PROGRAMA" AT 2030.
            STOP "".
            STOP RUN.
 
+      *        Le o arquivo mestre MESTMES do inicio ao fim e monta a
+      *        tabela em memoria MES-T, na ordem de MES-NUM.
+       CARREGA-TABELA.
+           OPEN INPUT ARQ-MESES.
+           READ ARQ-MESES NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CARREGA-UM-MES UNTIL FIM-CARGA.
+           CLOSE ARQ-MESES.
+
+       CARREGA-UM-MES.
+           MOVE MES-NOME TO MES-T(MES-NUM).
+           READ ARQ-MESES NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
        CORPO.
+           MOVE "N" TO CHAVE-DATA-VALIDA.
+           PERFORM RECEBE-VALIDA-DATA UNTIL DATA-VALIDA.
+           PERFORM MOSTRA.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N".
+           DISPLAY SPACE ERASE EOS AT LINE 17.
+
+      *        Cada passagem redigita a data inteira; se VERIFICA
+      *        recusar a data, o laco acima volta para ca em vez de
+      *        reentrar em CORPO, para nao repetir MOSTRA/CONTINUA.
+       RECEBE-VALIDA-DATA.
            PERFORM ABERTURA.
            PERFORM RECEBE-DIA UNTIL DIA >= 1 AND <= 31.
            DISPLAY SPACE ERASE EOS AT LINE 15.
            PERFORM RECEBE-MES UNTIL MES >= 1 AND <= 12.
-           PERFORM VERIFICA.
            DISPLAY SPACE ERASE EOS AT LINE 15.
            PERFORM RECEBE-ANO UNTIL ANO > 0.
            DISPLAY SPACE ERASE EOS AT LINE 15.
-           PERFORM MOSTRA.
-           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N".
-           DISPLAY SPACE ERASE EOS AT LINE 17.
+           PERFORM VERIFICA.
 
        ABERTURA.
            DISPLAY TELA.
@@ -106,15 +137,36 @@
            DISPLAY ANO AT 1445.
 
        VERIFICA.
+           SET DATA-VALIDA TO TRUE.
+           PERFORM VERIFICA-BISSEXTO.
            IF ((MES = 4 OR MES = 6 OR MES = 9 OR MES = 11) AND DIA > 30)
-           OR (MES = 2 AND DIA > 28)
-               PERFORM INICIO
+           OR (MES = 2 AND ANO-NAO-BISSEXTO AND DIA > 28)
+           OR (MES = 2 AND ANO-E-BISSEXTO AND DIA > 29)
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+
+      *        Ano bissexto: divisivel por 4, e se divisivel por 100
+      *        so conta como bissexto quando tambem divisivel por 400.
+      *        ANO so guarda 2 digitos, entao o seculo de fato so
+      *        pode ser distinguido para o caso ANO = 00.
+       VERIFICA-BISSEXTO.
+           DIVIDE ANO BY 4 GIVING QUOCIENTE REMAINDER RESTO-4.
+           DIVIDE ANO BY 100 GIVING QUOCIENTE REMAINDER RESTO-100.
+           DIVIDE ANO BY 400 GIVING QUOCIENTE REMAINDER RESTO-400.
+           IF RESTO-4 = 0 AND (RESTO-100 NOT = 0 OR RESTO-400 = 0)
+               SET ANO-E-BISSEXTO TO TRUE
+           ELSE
+               SET ANO-NAO-BISSEXTO TO TRUE
            END-IF.
 
        MSGS-VERIFICA.
-           IF MES = 2 AND DIA > 28
+           PERFORM VERIFICA-BISSEXTO.
+           IF MES = 2 AND ANO-NAO-BISSEXTO AND DIA > 28
                DISPLAY "MES 02 TEM DE 1 A 28 DIAS" AT 1511
            END-IF.
+           IF MES = 2 AND ANO-E-BISSEXTO AND DIA > 29
+               DISPLAY "MES 02 (BISSEXTO) TEM DE 1 A 29 DIAS" AT 1511
+           END-IF.
            IF (MES = 4 OR MES = 6 OR MES = 9 OR MES = 11) AND DIA > 30
                DISPLAY "MES DIGITADO DEVE TER ATE 30 DIAS" AT 1511
            END-IF.
