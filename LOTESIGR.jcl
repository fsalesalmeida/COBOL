@@ -0,0 +1,23 @@
+//LOTESIGR JOB (ACCTNO),'LOTE SIGLAS - RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* ---------------------------------------------------------------
+//* Reinicio do LOTE_SIGLA (ver LOTESIG) apos um abend. PARM=
+//* 'RESTART' faz o programa ler o ultimo registro de ARQCKPT,
+//* pular no ARQLOTE as transacoes ja processadas antes do abend, e
+//* continuar gravando em ARQLSAI/ARQCKPT a partir dai (DISP=MOD nos
+//* dois -- eles ja existem da execucao anterior, que nao chegou ao
+//* fim). Submeter este membro no lugar de LOTESIG sempre que a
+//* execucao normal tiver abendado antes do STEP010 terminar.
+//* ---------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=LOTE_SIGLA,PARM='RESTART'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQLOTE  DD DSN=PROD.SIGLA.LOTE.ENTRADA,DISP=SHR
+//ARQLSAI  DD DSN=PROD.SIGLA.LOTE.SAIDA,DISP=MOD
+//ARQCKPT  DD DSN=PROD.SIGLA.LOTE.CKPT,DISP=MOD
+//ARQAUDIT DD DSN=PROD.SIGLA.AUDITORIA,DISP=MOD
+//ARQREJ   DD DSN=PROD.SIGLA.REJEITOS,DISP=MOD
+//MESTEST  DD DSN=PROD.CADASTRO.MESTEST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
