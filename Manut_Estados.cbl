@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Transacao de manutencao do arquivo mestre indexado de
+      *          estados (MESTEST) -- incluir, alterar, excluir ou
+      *          consultar uma sigla, sem precisar recompilar nenhum
+      *          programa que consulte a tabela.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUT_ESTADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ESTADOS ASSIGN TO "MESTEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SIGLA-CH.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-ESTADOS
+               LABEL RECORDS ARE STANDARD.
+           COPY CPESTADO.
+
+       WORKING-STORAGE SECTION.
+      *        LIMITE-ESTADOS-TAB (mesmo limite do OCCURS DEPENDING ON
+      *        de TAB-ESTADOS, ver CPTABEST.cpy) tambem vale aqui: nao
+      *        adianta a manutencao aceitar mais siglas do que os
+      *        programas que carregam MESTEST em memoria conseguem
+      *        guardar. QTD-ESTADOS-TAB comeca contando o que ja esta
+      *        gravado no arquivo e acompanha cada INCLUIR/EXCLUIR.
+           COPY CPTABEST.
+           01 CHAVE-CARGA PIC X VALUE "N".
+               88 FIM-CARGA VALUE "S".
+           01 DADOS.
+               02 OPCAO PIC X VALUE SPACES.
+                   88 OPCAO-INCLUIR VALUE "I".
+                   88 OPCAO-ALTERAR VALUE "A".
+                   88 OPCAO-EXCLUIR VALUE "E".
+                   88 OPCAO-CONSULTAR VALUE "C".
+                   88 OPCAO-SAIR VALUE "S".
+               02 SIGLA-INF PIC X(2) VALUE SPACES.
+               02 ESTADO-INF PIC X(19) VALUE SPACES.
+               02 REGIAO-INF PIC X(12) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 TELA-MENU.
+               02 BLANK SCREEN.
+               02 LINE 05 COLUMN 11 VALUE
+               "MANUTENCAO DO CADASTRO DE ESTADOS".
+               02 LINE 07 COLUMN 11 VALUE "I - INCLUIR".
+               02 LINE 08 COLUMN 11 VALUE "A - ALTERAR".
+               02 LINE 09 COLUMN 11 VALUE "E - EXCLUIR".
+               02 LINE 10 COLUMN 11 VALUE "C - CONSULTAR".
+               02 LINE 11 COLUMN 11 VALUE "S - SAIR".
+               02 LINE 13 COLUMN 11 VALUE "OPCAO: ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O ARQ-ESTADOS.
+           PERFORM CONTA-ESTADOS.
+           PERFORM CORPO UNTIL OPCAO-SAIR.
+           CLOSE ARQ-ESTADOS.
+           DISPLAY "FIM DO PROGRAMA" AT 2030.
+           STOP "".
+           STOP RUN.
+
+      *        Conta quantas siglas ja estao gravadas em MESTEST, para
+      *        que INCLUIR-ESTADO saiba quando o arquivo chegou no
+      *        limite que os programas de consulta suportam em memoria.
+       CONTA-ESTADOS.
+           MOVE ZEROS TO QTD-ESTADOS-TAB.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CONTA-UM-ESTADO UNTIL FIM-CARGA.
+
+       CONTA-UM-ESTADO.
+           ADD 1 TO QTD-ESTADOS-TAB.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
+       CORPO.
+           DISPLAY TELA-MENU.
+           ACCEPT OPCAO AT 1318 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE (OPCAO) TO OPCAO.
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR  PERFORM INCLUIR-ESTADO
+               WHEN OPCAO-ALTERAR  PERFORM ALTERAR-ESTADO
+               WHEN OPCAO-EXCLUIR  PERFORM EXCLUIR-ESTADO
+               WHEN OPCAO-CONSULTAR PERFORM CONSULTAR-ESTADO
+               WHEN OPCAO-SAIR     CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!" AT 1511
+           END-EVALUATE.
+
+       RECEBE-SIGLA.
+           MOVE SPACES TO SIGLA-INF.
+           DISPLAY "SIGLA: " AT 1511.
+           ACCEPT SIGLA-INF AT 1519 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE (SIGLA-INF) TO SIGLA-INF.
+
+       INCLUIR-ESTADO.
+           IF QTD-ESTADOS-TAB >= LIMITE-ESTADOS-TAB
+               DISPLAY "LIMITE DE " LIMITE-ESTADOS-TAB
+                   " ESTADOS CADASTRADOS ATINGIDO!" AT 1811
+           ELSE
+               PERFORM RECEBE-SIGLA
+               DISPLAY "NOME DO ESTADO: " AT 1611
+               ACCEPT ESTADO-INF AT 1628 WITH PROMPT AUTO
+               DISPLAY "REGIAO: " AT 1711
+               ACCEPT REGIAO-INF AT 1720 WITH PROMPT AUTO
+               MOVE SIGLA-INF TO SIGLA-CH
+               MOVE FUNCTION UPPER-CASE (ESTADO-INF) TO ESTADO-NOME
+               MOVE FUNCTION UPPER-CASE (REGIAO-INF) TO REGIAO-NOME
+               WRITE REG-ESTADO
+                   INVALID KEY
+                       DISPLAY "SIGLA JA CADASTRADA!" AT 1811
+                   NOT INVALID KEY
+                       ADD 1 TO QTD-ESTADOS-TAB
+                       DISPLAY "ESTADO INCLUIDO." AT 1811
+               END-WRITE
+           END-IF.
+
+       ALTERAR-ESTADO.
+           PERFORM RECEBE-SIGLA.
+           MOVE SIGLA-INF TO SIGLA-CH.
+           READ ARQ-ESTADOS
+               INVALID KEY
+                   DISPLAY "SIGLA NAO CADASTRADA!" AT 1811
+               NOT INVALID KEY
+                   DISPLAY "NOME DO ESTADO: " AT 1611
+                   ACCEPT ESTADO-INF AT 1628 WITH PROMPT AUTO
+                   DISPLAY "REGIAO: " AT 1711
+                   ACCEPT REGIAO-INF AT 1720 WITH PROMPT AUTO
+                   MOVE FUNCTION UPPER-CASE (ESTADO-INF) TO ESTADO-NOME
+                   MOVE FUNCTION UPPER-CASE (REGIAO-INF) TO REGIAO-NOME
+                   REWRITE REG-ESTADO
+                   DISPLAY "ESTADO ALTERADO." AT 1811
+           END-READ.
+
+       EXCLUIR-ESTADO.
+           PERFORM RECEBE-SIGLA.
+           MOVE SIGLA-INF TO SIGLA-CH.
+           DELETE ARQ-ESTADOS
+               INVALID KEY
+                   DISPLAY "SIGLA NAO CADASTRADA!" AT 1811
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM QTD-ESTADOS-TAB
+                   DISPLAY "ESTADO EXCLUIDO." AT 1811
+           END-DELETE.
+
+       CONSULTAR-ESTADO.
+           PERFORM RECEBE-SIGLA.
+           MOVE SIGLA-INF TO SIGLA-CH.
+           READ ARQ-ESTADOS
+               INVALID KEY
+                   DISPLAY "SIGLA NAO CADASTRADA!" AT 1811
+               NOT INVALID KEY
+                   DISPLAY ESTADO-NOME AT 1611
+                   DISPLAY REGIAO-NOME AT 1711
+           END-READ.
+       END PROGRAM MANUT_ESTADOS.
