@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Layout do registro mestre de meses (MESTMES).
+      *          Chave primaria e' MES-NUM (01 a 12).
+      ******************************************************************
+       01  REG-MES.
+           02 MES-NUM  PIC 99.
+           02 MES-NOME PIC X(09).
