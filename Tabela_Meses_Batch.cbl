@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Roda a TABELA_MESES em lote, lendo um arquivo de
+      *          datas (DIA/MES/ANO) e imprimindo a data por extenso
+      *          de cada registro em um relatorio, sem uso de tela.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABELA_MESES_BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DATAS ASSIGN TO "ARQDATAS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-RELATORIO ASSIGN TO "ARQREL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-MESES ASSIGN TO "MESTMES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MES-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-DATAS
+               LABEL RECORDS ARE STANDARD.
+           01  REG-DATA.
+               02 DIA-REG PIC 99.
+               02 MES-REG PIC 99.
+               02 ANO-REG PIC 99.
+
+           FD  ARQ-RELATORIO
+               LABEL RECORDS ARE STANDARD.
+           01  REG-RELATORIO PIC X(80).
+
+           FD  ARQ-MESES
+               LABEL RECORDS ARE STANDARD.
+           COPY CPMESANO.
+
+       WORKING-STORAGE SECTION.
+      *        A tabela de meses agora vem do arquivo mestre indexado
+      *        MESTMES (carregado por CARGA_MESES e mantido por
+      *        MANUT_MESES); MES-T(1) = Janeiro ate MES-T(12) =
+      *        Dezembro, na mesma ordem de antes.
+           01 TABELA-MESES.
+               02 MES-T PIC X(9) OCCURS 12 TIMES.
+           01 CHAVE-CARGA PIC X VALUE "N".
+               88 FIM-CARGA VALUE "S".
+
+           01 DATA-QUALQUER.
+               02 DIA PIC 99 VALUE ZEROS.
+               02 MES PIC 99 VALUE ZEROS.
+               02 ANO PIC 99 VALUE ZEROS.
+
+           01 LINHA-EXTENSO.
+               02 FILLER PIC X(18) VALUE "DATA POR EXTENSO: ".
+               02 DIA-L PIC Z9.
+               02 FILLER PIC X(4) VALUE " DE ".
+               02 MES-L PIC X(9).
+               02 FILLER PIC X(4) VALUE " DE ".
+               02 ANO-L PIC Z9.
+               02 FILLER PIC X(30) VALUE SPACES.
+
+           01 LINHA-ERRO.
+               02 FILLER PIC X(19) VALUE "DATA INVALIDA: DIA=".
+               02 DIA-ERRO PIC Z9.
+               02 FILLER PIC X(5) VALUE " MES=".
+               02 MES-ERRO PIC Z9.
+               02 FILLER PIC X(5) VALUE " ANO=".
+               02 ANO-ERRO PIC Z9.
+               02 FILLER PIC X(30) VALUE SPACES.
+
+           01 CONTADORES.
+               02 QTD-LIDOS PIC 9(05) VALUE ZEROS.
+               02 QTD-VALIDOS PIC 9(05) VALUE ZEROS.
+               02 QTD-INVALIDOS PIC 9(05) VALUE ZEROS.
+
+           01 CHAVES.
+               02 FIM-ARQUIVO PIC X VALUE "N".
+                   88 ARQUIVO-TERMINADO VALUE "S".
+               02 DATA-OK PIC X VALUE "S".
+                   88 DATA-VALIDA VALUE "S".
+                   88 DATA-INVALIDA VALUE "N".
+
+           01 CALC-BISSEXTO.
+               02 QUOCIENTE PIC 99.
+               02 RESTO-4 PIC 99.
+               02 RESTO-100 PIC 99.
+               02 RESTO-400 PIC 99.
+           01 CHAVE-BISSEXTO PIC X VALUE "N".
+               88 ANO-E-BISSEXTO VALUE "S".
+               88 ANO-NAO-BISSEXTO VALUE "N".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGA-TABELA.
+           PERFORM ABERTURA.
+           PERFORM PROCESSA-ARQUIVO UNTIL ARQUIVO-TERMINADO.
+           PERFORM ENCERRAMENTO.
+           STOP RUN.
+
+      *        Le o arquivo mestre MESTMES do inicio ao fim e monta a
+      *        tabela em memoria MES-T, na ordem de MES-NUM.
+       CARREGA-TABELA.
+           OPEN INPUT ARQ-MESES.
+           READ ARQ-MESES NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CARREGA-UM-MES UNTIL FIM-CARGA.
+           CLOSE ARQ-MESES.
+
+       CARREGA-UM-MES.
+           MOVE MES-NOME TO MES-T(MES-NUM).
+           READ ARQ-MESES NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
+       ABERTURA.
+           OPEN INPUT ARQ-DATAS.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM LE-DATA.
+
+       PROCESSA-ARQUIVO.
+           MOVE DIA-REG TO DIA.
+           MOVE MES-REG TO MES.
+           MOVE ANO-REG TO ANO.
+           ADD 1 TO QTD-LIDOS.
+           PERFORM VERIFICA-DATA.
+           IF DATA-VALIDA
+               PERFORM MOSTRA
+               ADD 1 TO QTD-VALIDOS
+           ELSE
+               PERFORM REJEITA
+               ADD 1 TO QTD-INVALIDOS
+           END-IF.
+           PERFORM LE-DATA.
+
+       LE-DATA.
+           READ ARQ-DATAS
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+
+       VERIFICA-DATA.
+           SET DATA-VALIDA TO TRUE.
+           PERFORM VERIFICA-BISSEXTO.
+           IF ANO < 1
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+           IF DATA-VALIDA AND (MES < 1 OR MES > 12)
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+           IF DATA-VALIDA AND DIA < 1
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+           IF DATA-VALIDA
+               IF (MES = 4 OR MES = 6 OR MES = 9 OR MES = 11)
+                   AND DIA > 30
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+           IF DATA-VALIDA AND MES = 2 AND ANO-NAO-BISSEXTO AND DIA > 28
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+           IF DATA-VALIDA AND MES = 2 AND ANO-E-BISSEXTO AND DIA > 29
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+           IF DATA-VALIDA AND DIA > 31
+               SET DATA-INVALIDA TO TRUE
+           END-IF.
+
+      *        Ano bissexto: divisivel por 4, e se divisivel por 100
+      *        so conta como bissexto quando tambem divisivel por 400.
+      *        ANO so guarda 2 digitos, entao o seculo de fato so
+      *        pode ser distinguido para o caso ANO = 00.
+       VERIFICA-BISSEXTO.
+           DIVIDE ANO BY 4 GIVING QUOCIENTE REMAINDER RESTO-4.
+           DIVIDE ANO BY 100 GIVING QUOCIENTE REMAINDER RESTO-100.
+           DIVIDE ANO BY 400 GIVING QUOCIENTE REMAINDER RESTO-400.
+           IF RESTO-4 = 0 AND (RESTO-100 NOT = 0 OR RESTO-400 = 0)
+               SET ANO-E-BISSEXTO TO TRUE
+           ELSE
+               SET ANO-NAO-BISSEXTO TO TRUE
+           END-IF.
+
+       MOSTRA.
+           MOVE DIA TO DIA-L.
+           MOVE MES-T(MES) TO MES-L.
+           MOVE ANO TO ANO-L.
+           WRITE REG-RELATORIO FROM LINHA-EXTENSO.
+
+       REJEITA.
+           MOVE DIA TO DIA-ERRO.
+           MOVE MES TO MES-ERRO.
+           MOVE ANO TO ANO-ERRO.
+           WRITE REG-RELATORIO FROM LINHA-ERRO.
+
+       ENCERRAMENTO.
+           CLOSE ARQ-DATAS.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "REGISTROS LIDOS.....: " QTD-LIDOS.
+           DISPLAY "DATAS VALIDAS........: " QTD-VALIDOS.
+           DISPLAY "DATAS INVALIDAS......: " QTD-INVALIDOS.
+       END PROGRAM TABELA_MESES_BATCH.
