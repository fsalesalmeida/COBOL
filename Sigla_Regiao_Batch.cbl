@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Le um arquivo de siglas de estado e imprime um
+      *          relatorio com a contagem e a listagem de siglas
+      *          agrupadas por regiao (Norte, Nordeste, Centro-Oeste,
+      *          Sudeste, Sul), usando a mesma tabela de estados da
+      *          SIGLA_ESTADOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGLA_REGIAO_BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SIGLAS ASSIGN TO "ARQSIGLA"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-RELATORIO ASSIGN TO "ARQRREG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-ESTADOS ASSIGN TO "MESTEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SIGLA-CH.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-SIGLAS
+               LABEL RECORDS ARE STANDARD.
+           01  REG-SIGLA.
+               02 SIGLA-REG PIC X(2).
+
+           FD  ARQ-RELATORIO
+               LABEL RECORDS ARE STANDARD.
+           01  REG-RELATORIO PIC X(80).
+
+           FD  ARQ-ESTADOS
+               LABEL RECORDS ARE STANDARD.
+           COPY CPESTADO.
+
+       WORKING-STORAGE SECTION.
+      *        A tabela de estados agora vem do arquivo mestre indexado
+      *        MESTEST (carregado por CARGA_ESTADOS e mantido por
+      *        MANUT_ESTADOS), igual a usada na SIGLA_ESTADOS.
+           COPY CPTABEST.
+           01 CHAVE-CARGA PIC X VALUE "N".
+               88 FIM-CARGA VALUE "S".
+           01 CHAVE-LIMITE-ESTADOS PIC X VALUE "N".
+               88 LIMITE-ESTADOS-JA-AVISADO VALUE "S".
+
+      *        Parametros da chamada ao subprograma BUSCA_ESTADO.
+           01 TIPO-BUSCA-CHAMADA PIC X VALUE "S".
+           01 NOME-NAO-USADO PIC A(19) VALUE SPACES.
+           01 RESULT-SIGLA PIC X(2).
+           01 RESULT-ESTADO PIC X(19).
+           01 RESULT-REGIAO PIC X(12).
+           01 RESULT-CONTROLE PIC 9.
+
+      *        Lista fixa das cinco regioes, na ordem em que o
+      *        relatorio final e' impresso.
+           01 LISTA-REGIOES.
+               02 FILLER PIC X(12) VALUE "NORTE".
+               02 FILLER PIC X(12) VALUE "NORDESTE".
+               02 FILLER PIC X(12) VALUE "CENTRO-OESTE".
+               02 FILLER PIC X(12) VALUE "SUDESTE".
+               02 FILLER PIC X(12) VALUE "SUL".
+           01 TABELA-REGIOES REDEFINES LISTA-REGIOES.
+               02 REGIAO-ORDEM PIC X(12) OCCURS 5 TIMES.
+
+      *        Siglas lidas do arquivo, com o resultado da busca na
+      *        tabela de estados, para depois agrupar por regiao.
+           01 SIGLAS-LIDAS.
+               02 SIGLA-LIDA OCCURS 500 TIMES.
+                   03 SIGLA-LIDA-VAL   PIC X(2).
+                   03 ESTADO-LIDO      PIC X(19).
+                   03 REGIAO-LIDA      PIC X(12).
+                   03 SIGLA-LIDA-VALIDA PIC X VALUE "N".
+                       88 SIGLA-LIDA-E-VALIDA VALUE "S".
+
+           01 CONTADORES.
+               02 QTD-LIDAS      PIC 9(05) VALUE ZEROS.
+               02 QTD-ARMAZENADAS PIC 9(03) VALUE ZEROS.
+               02 QTD-INVALIDAS  PIC 9(05) VALUE ZEROS.
+               02 CONT-REGIAO PIC 9(05) OCCURS 5 TIMES VALUE ZEROS.
+
+           01 INDICES.
+               02 IDX-LEITURA  PIC 9(03) VALUE ZEROS.
+               02 IDX-REGIAO   PIC 9     VALUE ZEROS.
+
+      *        SIGLAS-LIDAS (linha 69) so' tem 500 posicoes; alem
+      *        disso o registro e' contado mas nao guardado, e o
+      *        aviso e' emitido uma unica vez.
+           01 LIMITE-SIGLAS PIC 9(03) VALUE 500.
+           01 CHAVE-LIMITE PIC X VALUE "N".
+               88 LIMITE-JA-AVISADO VALUE "S".
+
+           01 LINHA-CABECALHO.
+               02 FILLER PIC X(10) VALUE "REGIAO: ".
+               02 REGIAO-CAB PIC X(12).
+               02 FILLER PIC X(11) VALUE " -- TOTAL: ".
+               02 TOTAL-CAB PIC ZZZZ9.
+               02 FILLER PIC X(38) VALUE SPACES.
+
+           01 LINHA-DETALHE.
+               02 FILLER PIC X(6) VALUE "  ".
+               02 SIGLA-DET PIC X(2).
+               02 FILLER PIC X(3) VALUE " - ".
+               02 ESTADO-DET PIC X(19).
+               02 FILLER PIC X(50) VALUE SPACES.
+
+           01 LINHA-INVALIDA.
+               02 FILLER PIC X(20) VALUE "SIGLA INVALIDA: ".
+               02 SIGLA-INV PIC X(2).
+               02 FILLER PIC X(58) VALUE SPACES.
+
+           01 CHAVES.
+               02 FIM-ARQUIVO PIC X VALUE "N".
+                   88 ARQUIVO-TERMINADO VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGA-TABELA.
+           PERFORM ABERTURA.
+           PERFORM LE-PROXIMA-SIGLA.
+           PERFORM PROCESSA-SIGLA UNTIL ARQUIVO-TERMINADO.
+           MOVE IDX-LEITURA TO QTD-ARMAZENADAS.
+           PERFORM IMPRIME-RELATORIO
+               VARYING IDX-REGIAO FROM 1 BY 1
+               UNTIL IDX-REGIAO > 5.
+           PERFORM IMPRIME-INVALIDAS.
+           PERFORM ENCERRAMENTO.
+           STOP RUN.
+
+      *        Le o arquivo mestre MESTEST do inicio ao fim e monta a
+      *        tabela em memoria TAB-ESTADOS, na ordem de leitura.
+       CARREGA-TABELA.
+           OPEN INPUT ARQ-ESTADOS.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CARREGA-UM-ESTADO UNTIL FIM-CARGA.
+           CLOSE ARQ-ESTADOS.
+
+       CARREGA-UM-ESTADO.
+           IF QTD-ESTADOS-TAB < LIMITE-ESTADOS-TAB
+               ADD 1 TO QTD-ESTADOS-TAB
+               MOVE SIGLA-CH TO SIGLA-T(QTD-ESTADOS-TAB)
+               MOVE ESTADO-NOME TO ESTADO-T(QTD-ESTADOS-TAB)
+               MOVE REGIAO-NOME TO REGIAO-T(QTD-ESTADOS-TAB)
+           ELSE
+               PERFORM AVISA-LIMITE-ESTADOS
+           END-IF.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
+      *        MESTEST trouxe mais de LIMITE-ESTADOS-TAB registros; os
+      *        excedentes sao ignorados nesta carga em memoria.
+       AVISA-LIMITE-ESTADOS.
+           IF NOT LIMITE-ESTADOS-JA-AVISADO
+               DISPLAY "MESTEST EXCEDE O LIMITE DE " LIMITE-ESTADOS-TAB
+                   " ESTADOS -- REGISTROS EXTRAS IGNORADOS"
+               SET LIMITE-ESTADOS-JA-AVISADO TO TRUE
+           END-IF.
+
+       ABERTURA.
+           OPEN INPUT ARQ-SIGLAS.
+           OPEN OUTPUT ARQ-RELATORIO.
+
+       LE-PROXIMA-SIGLA.
+           READ ARQ-SIGLAS
+               AT END SET ARQUIVO-TERMINADO TO TRUE
+           END-READ.
+
+       PROCESSA-SIGLA.
+           ADD 1 TO QTD-LIDAS.
+           IF IDX-LEITURA < LIMITE-SIGLAS
+               ADD 1 TO IDX-LEITURA
+               MOVE FUNCTION UPPER-CASE (SIGLA-REG)
+                   TO SIGLA-LIDA-VAL(IDX-LEITURA)
+               PERFORM BUSCA-SIGLA
+           ELSE
+               PERFORM AVISA-LIMITE-EXCEDIDO
+           END-IF.
+           PERFORM LE-PROXIMA-SIGLA.
+
+      *        ARQSIGLA trouxe mais de LIMITE-SIGLAS registros; os
+      *        excedentes sao contados em QTD-LIDAS para o relatorio
+      *        mas nao entram em SIGLAS-LIDAS.
+       AVISA-LIMITE-EXCEDIDO.
+           IF NOT LIMITE-JA-AVISADO
+               DISPLAY "ARQSIGLA EXCEDE O LIMITE DE " LIMITE-SIGLAS
+                   " SIGLAS -- REGISTROS EXTRAS IGNORADOS"
+               SET LIMITE-JA-AVISADO TO TRUE
+           END-IF.
+
+       BUSCA-SIGLA.
+           CALL "BUSCA_ESTADO" USING QTD-ESTADOS-TAB TABELA-ESTADOS
+               TIPO-BUSCA-CHAMADA SIGLA-LIDA-VAL(IDX-LEITURA)
+               NOME-NAO-USADO
+               RESULT-SIGLA RESULT-ESTADO RESULT-REGIAO
+               RESULT-CONTROLE.
+           IF RESULT-CONTROLE = 1
+               MOVE RESULT-ESTADO TO ESTADO-LIDO(IDX-LEITURA)
+               MOVE RESULT-REGIAO TO REGIAO-LIDA(IDX-LEITURA)
+               SET SIGLA-LIDA-E-VALIDA(IDX-LEITURA) TO TRUE
+               PERFORM CONTA-REGIAO
+           ELSE
+               ADD 1 TO QTD-INVALIDAS
+           END-IF.
+
+       CONTA-REGIAO.
+           MOVE 1 TO IDX-REGIAO.
+           PERFORM UNTIL IDX-REGIAO > 5
+               IF REGIAO-LIDA(IDX-LEITURA) = REGIAO-ORDEM(IDX-REGIAO)
+                   ADD 1 TO CONT-REGIAO(IDX-REGIAO)
+                   MOVE 6 TO IDX-REGIAO
+               END-IF
+               ADD 1 TO IDX-REGIAO
+           END-PERFORM.
+
+       IMPRIME-RELATORIO.
+           MOVE REGIAO-ORDEM(IDX-REGIAO) TO REGIAO-CAB.
+           MOVE CONT-REGIAO(IDX-REGIAO) TO TOTAL-CAB.
+           WRITE REG-RELATORIO FROM LINHA-CABECALHO.
+           PERFORM IMPRIME-DETALHE
+               VARYING IDX-LEITURA FROM 1 BY 1
+               UNTIL IDX-LEITURA > QTD-ARMAZENADAS.
+
+       IMPRIME-DETALHE.
+           IF SIGLA-LIDA-E-VALIDA(IDX-LEITURA)
+               AND REGIAO-LIDA(IDX-LEITURA) = REGIAO-ORDEM(IDX-REGIAO)
+               MOVE SIGLA-LIDA-VAL(IDX-LEITURA) TO SIGLA-DET
+               MOVE ESTADO-LIDO(IDX-LEITURA) TO ESTADO-DET
+               WRITE REG-RELATORIO FROM LINHA-DETALHE
+           END-IF.
+
+       IMPRIME-INVALIDAS.
+           IF QTD-INVALIDAS > 0
+               PERFORM IMPRIME-UMA-INVALIDA
+                   VARYING IDX-LEITURA FROM 1 BY 1
+                   UNTIL IDX-LEITURA > QTD-ARMAZENADAS
+           END-IF.
+
+       IMPRIME-UMA-INVALIDA.
+           IF NOT SIGLA-LIDA-E-VALIDA(IDX-LEITURA)
+               MOVE SIGLA-LIDA-VAL(IDX-LEITURA) TO SIGLA-INV
+               WRITE REG-RELATORIO FROM LINHA-INVALIDA
+           END-IF.
+
+       ENCERRAMENTO.
+           CLOSE ARQ-SIGLAS.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "SIGLAS LIDAS.....: " QTD-LIDAS.
+           DISPLAY "SIGLAS INVALIDAS.: " QTD-INVALIDAS.
+       END PROGRAM SIGLA_REGIAO_BATCH.
