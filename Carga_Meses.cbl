@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: FABIO SALES DE ALMEIDA
+      * Date:
+      * Purpose: Carga inicial do arquivo mestre indexado de meses
+      *          (MESTMES), a partir da tabela que antes vivia fixa em
+      *          WORKING-STORAGE dentro de TABELA_MESES. Roda uma vez
+      *          para popular o arquivo; depois disso, MANUT_MESES e'
+      *          quem mantem o cadastro.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA_MESES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESES ASSIGN TO "MESTMES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MES-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARQ-MESES
+               LABEL RECORDS ARE STANDARD.
+           COPY CPMESANO.
+
+       WORKING-STORAGE SECTION.
+      *        Conteudo original da tabela de meses, usado apenas para
+      *        popular o arquivo mestre nesta carga inicial.
+           01 MESES-ANO.
+               02 FILLER PIC X(9) VALUE "JANEIRO".
+               02 FILLER PIC X(9) VALUE "FEVEREIRO".
+               02 FILLER PIC X(9) VALUE "MARCO".
+               02 FILLER PIC X(9) VALUE "ABRIL".
+               02 FILLER PIC X(9) VALUE "MAIO".
+               02 FILLER PIC X(9) VALUE "JUNHO".
+               02 FILLER PIC X(9) VALUE "JULHO".
+               02 FILLER PIC X(9) VALUE "AGOSTO".
+               02 FILLER PIC X(9) VALUE "SETEMBRO".
+               02 FILLER PIC X(9) VALUE "OUTUBRO".
+               02 FILLER PIC X(9) VALUE "NOVEMBRO".
+               02 FILLER PIC X(9) VALUE "DEZEMBRO".
+           01 TABELA-MESES REDEFINES MESES-ANO.
+               02 MES-T PIC X(9) OCCURS 12 TIMES.
+
+           01 CONT PIC 99 VALUE ZEROS.
+           01 QTD-GRAVADOS PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT ARQ-MESES.
+           PERFORM GRAVA-REGISTRO
+               VARYING CONT FROM 1 BY 1
+               UNTIL CONT > 12.
+           CLOSE ARQ-MESES.
+           DISPLAY "REGISTROS GRAVADOS EM MESTMES: " QTD-GRAVADOS.
+           STOP RUN.
+
+       GRAVA-REGISTRO.
+           MOVE CONT TO MES-NUM.
+           MOVE MES-T(CONT) TO MES-NOME.
+           WRITE REG-MES
+               INVALID KEY
+                   DISPLAY "MES DUPLICADO: " MES-NUM
+               NOT INVALID KEY
+                   ADD 1 TO QTD-GRAVADOS
+           END-WRITE.
+       END PROGRAM CARGA_MESES.
