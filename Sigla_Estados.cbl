@@ -6,92 +6,245 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIGLA_ESTADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO "ARQAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-REJEITOS ASSIGN TO "ARQREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-ESTADOS ASSIGN TO "MESTEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SIGLA-CH.
        DATA DIVISION.
        FILE SECTION.
+           FD  ARQ-AUDITORIA
+               LABEL RECORDS ARE STANDARD.
+           01  REG-AUDITORIA PIC X(80).
+
+           FD  ARQ-REJEITOS
+               LABEL RECORDS ARE STANDARD.
+           01  REG-REJEITO PIC X(80).
+
+           FD  ARQ-ESTADOS
+               LABEL RECORDS ARE STANDARD.
+           COPY CPESTADO.
+
        WORKING-STORAGE SECTION.
-           01 ESTADOS.
-               02 FILLER PIC A(21) VALUE "ACACRE".
-               02 FILLER PIC A(21) VALUE "ALALAGOAS".
-               02 FILLER PIC A(21) VALUE "APAMAPA".
-               02 FILLER PIC A(21) VALUE "AMAMAZONAS".
-               02 FILLER PIC A(21) VALUE "BABAHIA".
-               02 FILLER PIC A(21) VALUE "CECEARA".
-               02 FILLER PIC A(21) VALUE "DFDISTRITO FEDERAL".
-               02 FILLER PIC A(21) VALUE "ESESPIRITO SANTO".
-               02 FILLER PIC A(21) VALUE "GOGOIAS".
-               02 FILLER PIC A(21) VALUE "MAMARANHAO".
-               02 FILLER PIC A(21) VALUE "MTMATO GROSSO".
-               02 FILLER PIC A(21) VALUE "MSMATO GROSSO DO SUL".
-               02 FILLER PIC A(21) VALUE "MGMINAS GERAIS".
-               02 FILLER PIC A(21) VALUE "PAPARA".
-               02 FILLER PIC A(21) VALUE "PBPARAIBA".
-               02 FILLER PIC A(21) VALUE "PRPARANA".
-               02 FILLER PIC A(21) VALUE "PEPERNAMBUCO".
-               02 FILLER PIC A(21) VALUE "PIPIAUI".
-               02 FILLER PIC A(21) VALUE "RJRIO DE JANEIRO".
-               02 FILLER PIC A(21) VALUE "RNRIO GRANDE DO NORTE".
-               02 FILLER PIC A(21) VALUE "RSRIO GRANDE DO SUL".
-               02 FILLER PIC A(21) VALUE "RORONDONIA".
-               02 FILLER PIC A(21) VALUE "RRRORAIMA".
-               02 FILLER PIC A(21) VALUE "SCSANTA CATARINA".
-               02 FILLER PIC A(21) VALUE "SPSAO PAULO".
-               02 FILLER PIC A(21) VALUE "SESERGIPE".
-               02 FILLER PIC A(21) VALUE "TOTOCANTINS".
-
-           01 TABELA-ESTADOS REDEFINES ESTADOS.
-               02 TAB-ESTADOS OCCURS 27 TIMES.
-                   03 SIGLA-T  PIC A(2).
-                   03 ESTADO-T PIC A(19).
+      *        A tabela de estados agora vem do arquivo mestre indexado
+      *        MESTEST (carregado por CARGA_ESTADOS e mantido por
+      *        MANUT_ESTADOS); a ordem em TAB-ESTADOS passa a ser a
+      *        ordem de leitura do arquivo, e nao mais fixa.
+           COPY CPTABEST.
+           01 CHAVE-CARGA PIC X VALUE "N".
+               88 FIM-CARGA VALUE "S".
+           01 CHAVE-LIMITE-ESTADOS PIC X VALUE "N".
+               88 LIMITE-ESTADOS-JA-AVISADO VALUE "S".
+
+      *        Parametros da chamada ao subprograma BUSCA_ESTADO.
+           01 RESULT-SIGLA PIC X(2).
+           01 RESULT-ESTADO PIC X(19).
+           01 RESULT-REGIAO PIC X(12).
 
            01 DADOS.
                02 CONTROLE PIC 9 VALUE ZEROS.
                02 OPCAO PIC A VALUE SPACES.
-               02 CONT  PIC 99 VALUE ZEROS.
                02 ENTRADA-SIGLA PIC A(2) VALUE SPACES.
+               02 ENTRADA-NOME PIC A(19) VALUE SPACES.
+               02 TIPO-BUSCA PIC A VALUE SPACES.
+                   88 BUSCA-POR-SIGLA VALUE "S".
+                   88 BUSCA-POR-NOME VALUE "N".
+
+           01 DATA-HORA-SISTEMA.
+               02 AUD-DATA PIC 9(08).
+               02 AUD-HORA PIC 9(08).
+
+           01 LINHA-AUDITORIA.
+               02 AUD-DATA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-HORA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-TIPO-L PIC X(1).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-ENTRADA-L PIC X(19).
+               02 FILLER PIC X VALUE SPACE.
+               02 AUD-CONTROLE-L PIC 9.
+               02 FILLER PIC X(39) VALUE SPACES.
+
+      *        Siglas que voltaram ESTADO INEXISTENTE, para conferencia
+      *        e correcao dos dados de origem no fim do dia. FONTE-L
+      *        fica em branco aqui; um lote de entrada preenche o nome
+      *        do arquivo/registro de origem em vez de SPACES.
+           01 LINHA-REJEITO.
+               02 REJ-DATA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-HORA-L PIC 9(08).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-SIGLA-L PIC X(2).
+               02 FILLER PIC X VALUE SPACE.
+               02 REJ-FONTE-L PIC X(20) VALUE SPACES.
+               02 FILLER PIC X(39) VALUE SPACES.
 
            SCREEN SECTION.
            01 TELA.
                02 BLANK SCREEN.
+               02 LINE 10 COLUMN 11 VALUE
+               "BUSCAR POR SIGLA (S) OU POR NOME (N)?".
+           01 TELA-SIGLA.
                02 LINE 12 COLUMN 11 VALUE
                "DIGITE A SIGLA DE UM ESTADO:".
+           01 TELA-NOME.
+               02 LINE 12 COLUMN 11 VALUE
+               "DIGITE O NOME DE UM ESTADO:".
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM CARREGA-TABELA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           OPEN EXTEND ARQ-REJEITOS.
            PERFORM CORPO UNTIL OPCAO = "N".
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-REJEITOS.
            DISPLAY "FIM DO PROGRAMA" AT 2030.
            STOP "".
            STOP RUN.
 
+      *        Le o arquivo mestre MESTEST do inicio ao fim e monta a
+      *        tabela em memoria TAB-ESTADOS, na ordem de leitura.
+       CARREGA-TABELA.
+           OPEN INPUT ARQ-ESTADOS.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+           PERFORM CARREGA-UM-ESTADO UNTIL FIM-CARGA.
+           CLOSE ARQ-ESTADOS.
+
+       CARREGA-UM-ESTADO.
+           IF QTD-ESTADOS-TAB < LIMITE-ESTADOS-TAB
+               ADD 1 TO QTD-ESTADOS-TAB
+               MOVE SIGLA-CH TO SIGLA-T(QTD-ESTADOS-TAB)
+               MOVE ESTADO-NOME TO ESTADO-T(QTD-ESTADOS-TAB)
+               MOVE REGIAO-NOME TO REGIAO-T(QTD-ESTADOS-TAB)
+           ELSE
+               PERFORM AVISA-LIMITE-ESTADOS
+           END-IF.
+           READ ARQ-ESTADOS NEXT RECORD
+               AT END SET FIM-CARGA TO TRUE
+           END-READ.
+
+      *        MESTEST trouxe mais de LIMITE-ESTADOS-TAB registros; os
+      *        excedentes sao ignorados nesta carga em memoria.
+       AVISA-LIMITE-ESTADOS.
+           IF NOT LIMITE-ESTADOS-JA-AVISADO
+               DISPLAY "MESTEST EXCEDE O LIMITE DE " LIMITE-ESTADOS-TAB
+                   " ESTADOS -- REGISTROS EXTRAS IGNORADOS" AT 1811
+               SET LIMITE-ESTADOS-JA-AVISADO TO TRUE
+           END-IF.
+
        CORPO.
            PERFORM ABERTURA.
-           PERFORM RECEBE-SIGLA.
-           PERFORM MOSTRA.
+           PERFORM RECEBE-TIPO-BUSCA
+               UNTIL BUSCA-POR-SIGLA OR BUSCA-POR-NOME.
+           IF BUSCA-POR-SIGLA
+               DISPLAY TELA-SIGLA
+               PERFORM RECEBE-SIGLA
+               PERFORM MOSTRA
+           ELSE
+               DISPLAY TELA-NOME
+               PERFORM RECEBE-NOME
+               PERFORM MOSTRA-POR-NOME
+           END-IF.
            PERFORM CONTINUA UNTIL OPCAO = "S" OR "N".
            DISPLAY SPACE ERASE EOS AT LINE 17.
 
        ABERTURA.
            MOVE SPACES TO ENTRADA-SIGLA.
+           MOVE SPACES TO ENTRADA-NOME.
+           MOVE SPACES TO TIPO-BUSCA.
            MOVE SPACES TO OPCAO.
            MOVE ZEROS TO CONTROLE.
            DISPLAY TELA.
 
+       RECEBE-TIPO-BUSCA.
+           ACCEPT TIPO-BUSCA AT 1050 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE (TIPO-BUSCA) TO TIPO-BUSCA.
+           IF NOT (BUSCA-POR-SIGLA OR BUSCA-POR-NOME)
+               DISPLAY "OPCAO INVALIDA! DIGITE S OU N" AT 1111
+           END-IF.
+
        RECEBE-SIGLA.
            ACCEPT ENTRADA-SIGLA AT 1240 WITH PROMPT AUTO.
            MOVE FUNCTION UPPER-CASE (ENTRADA-SIGLA) TO ENTRADA-SIGLA.
 
+       RECEBE-NOME.
+           ACCEPT ENTRADA-NOME AT 1240 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE (ENTRADA-NOME) TO ENTRADA-NOME.
+
        MOSTRA.
-           MOVE 1 TO CONT.
-           PERFORM UNTIL CONT > 27
-               IF ENTRADA-SIGLA = SIGLA-T(CONT)
-                   DISPLAY "VOCE DIGITOU: " AT 1320
-                   DISPLAY ESTADO-T(CONT) AT 1335
-                   MOVE 1 TO CONTROLE
-               END-IF
-               ADD 1 TO CONT
-           END-PERFORM.
-               IF CONTROLE = 0
-                   DISPLAY "ESTADO INEXISTENTE!" AT 1320
+           CALL "BUSCA_ESTADO" USING QTD-ESTADOS-TAB TABELA-ESTADOS
+               TIPO-BUSCA ENTRADA-SIGLA ENTRADA-NOME
+               RESULT-SIGLA RESULT-ESTADO RESULT-REGIAO CONTROLE.
+           IF CONTROLE = 1
+               DISPLAY "VOCE DIGITOU: " AT 1320
+               DISPLAY RESULT-ESTADO AT 1335
+           ELSE
+               DISPLAY "ESTADO INEXISTENTE!" AT 1320
+               PERFORM GRAVA-REJEITO
            END-IF.
+           MOVE "S" TO AUD-TIPO-L.
+           MOVE ENTRADA-SIGLA TO AUD-ENTRADA-L.
+           PERFORM GRAVA-AUDITORIA.
+
+       MOSTRA-POR-NOME.
+           CALL "BUSCA_ESTADO" USING QTD-ESTADOS-TAB TABELA-ESTADOS
+               TIPO-BUSCA ENTRADA-SIGLA ENTRADA-NOME
+               RESULT-SIGLA RESULT-ESTADO RESULT-REGIAO CONTROLE.
+           IF CONTROLE = 1
+               DISPLAY "SIGLA DO ESTADO: " AT 1320
+               DISPLAY RESULT-SIGLA AT 1338
+           ELSE
+               DISPLAY "ESTADO INEXISTENTE!" AT 1320
+               PERFORM GRAVA-REJEITO-NOME
+           END-IF.
+           MOVE "N" TO AUD-TIPO-L.
+           MOVE ENTRADA-NOME TO AUD-ENTRADA-L.
+           PERFORM GRAVA-AUDITORIA.
+
+      *        Grava no arquivo de auditoria a data/hora, o tipo de
+      *        busca (S=sigla, N=nome), o que foi digitado e se
+      *        CONTROLE veio 1 (achou) ou 0 (nao achou).
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-DATA TO AUD-DATA-L.
+           MOVE AUD-HORA TO AUD-HORA-L.
+           MOVE CONTROLE TO AUD-CONTROLE-L.
+           WRITE REG-AUDITORIA FROM LINHA-AUDITORIA.
+
+      *        Grava a sigla rejeitada (ESTADO INEXISTENTE) no arquivo
+      *        de excecoes, para reconciliacao no fim do dia.
+       GRAVA-REJEITO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-DATA TO REJ-DATA-L.
+           MOVE AUD-HORA TO REJ-HORA-L.
+           MOVE ENTRADA-SIGLA TO REJ-SIGLA-L.
+           MOVE SPACES TO REJ-FONTE-L.
+           WRITE REG-REJEITO FROM LINHA-REJEITO.
+
+      *        Mesmo registro de excecao, mas para uma busca por nome
+      *        sem sigla digitada: REJ-SIGLA-L (so' 2 posicoes) fica em
+      *        branco e o nome digitado vai em REJ-FONTE-L, que tem
+      *        espaco (20 posicoes) para as 19 de ENTRADA-NOME.
+       GRAVA-REJEITO-NOME.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-DATA TO REJ-DATA-L.
+           MOVE AUD-HORA TO REJ-HORA-L.
+           MOVE SPACES TO REJ-SIGLA-L.
+           MOVE ENTRADA-NOME TO REJ-FONTE-L.
+           WRITE REG-REJEITO FROM LINHA-REJEITO.
 
        CONTINUA.
            DISPLAY "DESEJA CONTINUAR? (S/N): " AT 1625.
